@@ -0,0 +1,145 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. EMPMAINT.
+*> Maintenance program for EMPLOYEE-FILE (EMPFILE.DAT) - add, update and
+*> delete of EMP-CODE entries so transfers and terminations no longer
+*> require rebuilding the master from EMP.DAT.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE.DAT'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE  IS DYNAMIC
+     RECORD KEY IS EMP-CODE
+     FILE STATUS  IS WS-EMP-STAT.
+*>
+ DATA DIVISION.
+ FILE SECTION.
+     COPY "emp02.cpy" REPLACING EMPLOYEE-REC BY EMPLOYEE-RECORD.
+*>
+ WORKING-STORAGE SECTION.
+ 01  WS-EMP-STAT          PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+     88  NEW-FILE-NOT-FOUND           VALUE '35'.
+ 01  WS-FUNCTION          PIC X(01)   VALUE SPACES.
+     88  ADD-FUNCTION                  VALUE 'A'.
+     88  CHANGE-FUNCTION               VALUE 'C'.
+     88  DELETE-FUNCTION               VALUE 'D'.
+     88  INQUIRE-FUNCTION              VALUE 'I'.
+     88  QUIT-FUNCTION                 VALUE 'Q'.
+ 01  WS-MORE-FLAG         PIC X(01)   VALUE 'Y'.
+     88  NO-MORE-WORK                  VALUE 'N'.
+*>
+ PROCEDURE DIVISION.
+ MAIN-PARA.
+     PERFORM INIT-PARA
+     PERFORM MENU-PARA UNTIL NO-MORE-WORK
+     PERFORM TERM-PARA
+     STOP RUN.
+*>
+ INIT-PARA.
+     OPEN I-O EMPLOYEE-FILE
+     IF NEW-FILE-NOT-FOUND
+        OPEN OUTPUT EMPLOYEE-FILE
+        CLOSE EMPLOYEE-FILE
+        OPEN I-O EMPLOYEE-FILE
+     END-IF
+     IF NOT OPEN-SUCCESS
+        DISPLAY 'EMPMAINT: UNABLE TO OPEN EMPFILE.DAT, STATUS=' WS-EMP-STAT
+        MOVE 'N' TO WS-MORE-FLAG
+     END-IF.
+*>
+ MENU-PARA.
+     IF NOT NO-MORE-WORK
+        DISPLAY ' '
+        DISPLAY 'EMPLOYEE MASTER MAINTENANCE'
+        DISPLAY 'A-ADD  C-CHANGE  D-DELETE  I-INQUIRE  Q-QUIT'
+        DISPLAY 'ENTER FUNCTION: ' WITH NO ADVANCING
+        ACCEPT WS-FUNCTION
+        EVALUATE TRUE
+           WHEN ADD-FUNCTION
+               PERFORM ADD-PARA
+           WHEN CHANGE-FUNCTION
+               PERFORM CHANGE-PARA
+           WHEN DELETE-FUNCTION
+               PERFORM DELETE-PARA
+           WHEN INQUIRE-FUNCTION
+               PERFORM INQUIRE-PARA
+           WHEN QUIT-FUNCTION
+               MOVE 'N' TO WS-MORE-FLAG
+           WHEN OTHER
+               DISPLAY 'INVALID FUNCTION, TRY AGAIN'
+        END-EVALUATE
+     END-IF.
+*>
+ ADD-PARA.
+     PERFORM GET-KEY-PARA
+     DISPLAY 'EMPLOYEE NAME         : ' WITH NO ADVANCING
+     ACCEPT EMP-NAME
+     DISPLAY 'EMPLOYEE GROUP        : ' WITH NO ADVANCING
+     ACCEPT EMP-GROUP
+     DISPLAY 'EMPLOYEE DESIGNATION  : ' WITH NO ADVANCING
+     ACCEPT EMP-DESG
+     DISPLAY 'EMPLOYEE LOCATION     : ' WITH NO ADVANCING
+     ACCEPT EMP-LOC
+     WRITE EMPLOYEE-RECORD
+        INVALID KEY
+           DISPLAY 'EMPLOYEE CODE ALREADY EXISTS, NOT ADDED'
+        NOT INVALID KEY
+           DISPLAY 'EMPLOYEE ' EMP-CODE ' ADDED'
+     END-WRITE.
+*>
+ CHANGE-PARA.
+     PERFORM GET-KEY-PARA
+     READ EMPLOYEE-FILE
+        INVALID KEY
+           DISPLAY 'EMPLOYEE CODE NOT FOUND'
+        NOT INVALID KEY
+           DISPLAY 'NAME        [' EMP-NAME  '] : ' WITH NO ADVANCING
+           ACCEPT EMP-NAME
+           DISPLAY 'GROUP       [' EMP-GROUP '] : ' WITH NO ADVANCING
+           ACCEPT EMP-GROUP
+           DISPLAY 'DESIGNATION [' EMP-DESG  '] : ' WITH NO ADVANCING
+           ACCEPT EMP-DESG
+           DISPLAY 'LOCATION    [' EMP-LOC   '] : ' WITH NO ADVANCING
+           ACCEPT EMP-LOC
+           REWRITE EMPLOYEE-RECORD
+              INVALID KEY
+                 DISPLAY 'UPDATE FAILED, STATUS=' WS-EMP-STAT
+              NOT INVALID KEY
+                 DISPLAY 'EMPLOYEE ' EMP-CODE ' UPDATED'
+           END-REWRITE
+     END-READ.
+*>
+ DELETE-PARA.
+     PERFORM GET-KEY-PARA
+     READ EMPLOYEE-FILE
+        INVALID KEY
+           DISPLAY 'EMPLOYEE CODE NOT FOUND'
+        NOT INVALID KEY
+           DELETE EMPLOYEE-FILE
+              INVALID KEY
+                 DISPLAY 'DELETE FAILED, STATUS=' WS-EMP-STAT
+              NOT INVALID KEY
+                 DISPLAY 'EMPLOYEE ' EMP-CODE ' DELETED'
+           END-DELETE
+     END-READ.
+*>
+ INQUIRE-PARA.
+     PERFORM GET-KEY-PARA
+     READ EMPLOYEE-FILE
+        INVALID KEY
+           DISPLAY 'EMPLOYEE CODE NOT FOUND'
+        NOT INVALID KEY
+           DISPLAY 'CODE   : ' EMP-CODE
+           DISPLAY 'NAME   : ' EMP-NAME
+           DISPLAY 'GROUP  : ' EMP-GROUP
+           DISPLAY 'DESG   : ' EMP-DESG
+           DISPLAY 'LOC    : ' EMP-LOC
+     END-READ.
+*>
+ GET-KEY-PARA.
+     DISPLAY 'EMPLOYEE CODE         : ' WITH NO ADVANCING
+     ACCEPT EMP-CODE.
+*>
+ TERM-PARA.
+     CLOSE EMPLOYEE-FILE.
