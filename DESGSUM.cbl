@@ -0,0 +1,198 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. DESGSUM.
+*> Designation-wise summary report - one row per LOC-CODE on
+*> LOCATION-FILE, one column per distinct EMP-DESG found on
+*> EMPLOYEE-FILE, with row (per-location), column (per-designation)
+*> and grand totals. Same matrix approach as GRPLOC (009), just rolled
+*> up by designation instead of group, since MODEMP's group-wise report
+*> never answers a staffing-mix-by-title question.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE.DAT'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE  IS DYNAMIC
+     RECORD KEY IS EMP-CODE
+     FILE STATUS  IS WS-EMP-STAT.
+     SELECT LOCATION-FILE ASSIGN TO 'LOC.DAT'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE  IS DYNAMIC
+     RECORD KEY IS LOC-CODE
+     ALTERNATE RECORD KEY IS LOC-CITY WITH DUPLICATES
+     FILE STATUS  IS WS-LOC-STAT.
+     SELECT REPORT-FILE ASSIGN TO 'DESGSUM.REP'
+     FILE STATUS  IS WS-REP-STAT.
+*>
+ DATA DIVISION.
+ FILE SECTION.
+     COPY "emp02.cpy" REPLACING EMPLOYEE-REC BY EMPLOYEE-RECORD.
+     COPY LOC02.
+ FD REPORT-FILE.
+ 01 REPORT-RECORD PIC X(136).
+*>
+ WORKING-STORAGE SECTION.
+ 01  HEADING-LINE1.
+     03  FILLER      PIC X(45) VALUE SPACES.
+     03  FILLER      PIC X(42) VALUE 'DESIGNATION X LOCATION HEADCOUNT SUMMARY'.
+     03  FILLER      PIC X(45) VALUE SPACES.
+ 01  COLUMN-HEADING-LINE.
+     03  FILLER          PIC X(08) VALUE 'LOCATION'.
+     03  CH-DESG-CELL    OCCURS 08 TIMES PIC X(15).
+     03  FILLER          PIC X(08) VALUE 'ROW TOT '.
+ 01  MATRIX-DETAIL-LINE.
+     03  MD-LOC-CODE     PIC A(03).
+     03  FILLER          PIC X(05) VALUE SPACES.
+     03  MD-CELL         OCCURS 08 TIMES PIC ZZZZ9BBBBBBBBBB.
+     03  MD-ROW-TOTAL    PIC ZZZZ9.
+ 01  MATRIX-TOTAL-LINE.
+     03  FILLER          PIC X(08) VALUE 'COL TOT '.
+     03  MT-CELL         OCCURS 08 TIMES PIC ZZZZ9BBBBBBBBBB.
+     03  MT-GRAND-TOTAL  PIC ZZZZ9.
+ 01  WS-LOC-TABLE.
+     03  WS-LOC-ENTRY    OCCURS 50 TIMES INDEXED BY LOC-IDX.
+         05  WS-LOC-CODE-T   PIC A(03).
+         05  WS-LOC-TOTAL-T  PIC 9(05) VALUE ZERO.
+ 01  WS-LOC-COUNT        PIC 9(03)   VALUE ZERO.
+ 01  WS-DESG-TABLE.
+     03  WS-DESG-ENTRY   OCCURS 08 TIMES INDEXED BY DESG-IDX.
+         05  WS-DESG-NAME-T  PIC X(15).
+         05  WS-DESG-TOTAL-T PIC 9(05) VALUE ZERO.
+ 01  WS-DESG-COUNT       PIC 9(03)   VALUE ZERO.
+ 01  WS-MATRIX.
+     03  WS-MATRIX-ROW   OCCURS 50 TIMES.
+         05  WS-MATRIX-CELL  PIC 9(05) VALUE ZERO OCCURS 08 TIMES.
+ 01  WS-FOUND-IDX        PIC 9(03)   VALUE ZERO.
+ 01  WS-GRAND-TOTAL      PIC 9(05)   VALUE ZERO.
+ 01  WS-EMP-STAT         PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-LOC-STAT         PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-REP-STAT         PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-SCAN-FLAG        PIC X(01)   VALUE 'N'.
+     88  END-OF-SCAN                  VALUE 'Y'.
+*>
+ PROCEDURE DIVISION.
+ MAIN-PARA.
+     PERFORM INIT-PARA
+     PERFORM LOAD-LOC-TABLE-PARA
+     PERFORM SCAN-EMP-PARA
+     PERFORM PRINT-MATRIX-PARA
+     PERFORM TERM-PARA
+     STOP RUN.
+*>
+ INIT-PARA.
+     OPEN INPUT LOCATION-FILE
+     IF NOT OPEN-SUCCESS IN WS-LOC-STAT
+        DISPLAY 'DESGSUM ABEND: UNABLE TO OPEN LOC.DAT, STATUS=' WS-LOC-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN INPUT EMPLOYEE-FILE
+     IF NOT OPEN-SUCCESS IN WS-EMP-STAT
+        DISPLAY 'DESGSUM ABEND: UNABLE TO OPEN EMPFILE.DAT, STATUS=' WS-EMP-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN OUTPUT REPORT-FILE
+     IF NOT OPEN-SUCCESS IN WS-REP-STAT
+        DISPLAY 'DESGSUM ABEND: UNABLE TO OPEN DESGSUM.REP, STATUS=' WS-REP-STAT
+        PERFORM ABEND-PARA
+     END-IF.
+*>
+ ABEND-PARA.
+     MOVE 16 TO RETURN-CODE
+     STOP RUN.
+*> LOAD-LOC-TABLE-PARA builds the matrix row list from LOCATION-FILE so
+*> every location prints a row even if it currently has no employees.
+ LOAD-LOC-TABLE-PARA.
+     MOVE 'N' TO WS-SCAN-FLAG
+     PERFORM UNTIL END-OF-SCAN
+        READ LOCATION-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-SCAN-FLAG
+           NOT AT END
+              IF WS-LOC-COUNT < 50
+                 ADD 1 TO WS-LOC-COUNT
+                 MOVE LOC-CODE TO WS-LOC-CODE-T(WS-LOC-COUNT)
+              ELSE
+                 DISPLAY 'DESGSUM: MORE THAN 50 LOCATIONS, DROPPING '
+                    LOC-CODE
+              END-IF
+        END-READ
+     END-PERFORM.
+*> SCAN-EMP-PARA walks the employee master once, resolving each record's
+*> row (location, already known) and column (designation, discovered on
+*> the fly - there is no designation master file in this system).
+ SCAN-EMP-PARA.
+     MOVE 'N' TO WS-SCAN-FLAG
+     PERFORM UNTIL END-OF-SCAN
+        READ EMPLOYEE-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-SCAN-FLAG
+           NOT AT END
+              PERFORM FIND-LOC-IDX-PARA
+              PERFORM FIND-OR-ADD-DESG-IDX-PARA
+              IF WS-FOUND-IDX > 0 AND DESG-IDX > 0
+                 ADD 1 TO WS-MATRIX-CELL(WS-FOUND-IDX, DESG-IDX)
+                 ADD 1 TO WS-LOC-TOTAL-T(WS-FOUND-IDX)
+                 ADD 1 TO WS-DESG-TOTAL-T(DESG-IDX)
+                 ADD 1 TO WS-GRAND-TOTAL
+              END-IF
+        END-READ
+     END-PERFORM.
+*> orphan EMP-LOC values (no matching LOC-CODE) are already reported by
+*> MODEMP's exception report (004), so unmatched employees are simply
+*> left out of this matrix rather than duplicating that check here.
+ FIND-LOC-IDX-PARA.
+     MOVE ZERO TO WS-FOUND-IDX
+     PERFORM VARYING LOC-IDX FROM 1 BY 1 UNTIL LOC-IDX > WS-LOC-COUNT
+        IF WS-LOC-CODE-T(LOC-IDX) = EMP-LOC
+           MOVE LOC-IDX TO WS-FOUND-IDX
+           SET LOC-IDX TO WS-LOC-COUNT
+        END-IF
+     END-PERFORM.
+ FIND-OR-ADD-DESG-IDX-PARA.
+     PERFORM VARYING DESG-IDX FROM 1 BY 1
+                       UNTIL DESG-IDX > WS-DESG-COUNT
+                          OR WS-DESG-NAME-T(DESG-IDX) = EMP-DESG
+        CONTINUE
+     END-PERFORM
+     IF DESG-IDX > WS-DESG-COUNT
+        PERFORM ADD-DESG-PARA
+     END-IF.
+ ADD-DESG-PARA.
+     IF WS-DESG-COUNT < 8
+        ADD 1 TO WS-DESG-COUNT
+        MOVE EMP-DESG TO WS-DESG-NAME-T(WS-DESG-COUNT)
+        SET DESG-IDX TO WS-DESG-COUNT
+     ELSE
+        DISPLAY 'DESGSUM: MORE THAN 8 DISTINCT DESIGNATIONS, DROPPING '
+           EMP-DESG
+        SET DESG-IDX TO ZERO
+     END-IF.
+*>
+ PRINT-MATRIX-PARA.
+     WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER PAGE
+     MOVE SPACES TO REPORT-RECORD
+     WRITE REPORT-RECORD
+     PERFORM VARYING DESG-IDX FROM 1 BY 1 UNTIL DESG-IDX > WS-DESG-COUNT
+        MOVE WS-DESG-NAME-T(DESG-IDX) TO CH-DESG-CELL(DESG-IDX)
+     END-PERFORM
+     WRITE REPORT-RECORD FROM COLUMN-HEADING-LINE
+     PERFORM VARYING LOC-IDX FROM 1 BY 1 UNTIL LOC-IDX > WS-LOC-COUNT
+        MOVE WS-LOC-CODE-T(LOC-IDX) TO MD-LOC-CODE
+        PERFORM VARYING DESG-IDX FROM 1 BY 1 UNTIL DESG-IDX > WS-DESG-COUNT
+           MOVE WS-MATRIX-CELL(LOC-IDX, DESG-IDX) TO MD-CELL(DESG-IDX)
+        END-PERFORM
+        MOVE WS-LOC-TOTAL-T(LOC-IDX) TO MD-ROW-TOTAL
+        WRITE REPORT-RECORD FROM MATRIX-DETAIL-LINE
+     END-PERFORM
+     PERFORM VARYING DESG-IDX FROM 1 BY 1 UNTIL DESG-IDX > WS-DESG-COUNT
+        MOVE WS-DESG-TOTAL-T(DESG-IDX) TO MT-CELL(DESG-IDX)
+     END-PERFORM
+     MOVE WS-GRAND-TOTAL TO MT-GRAND-TOTAL
+     WRITE REPORT-RECORD FROM MATRIX-TOTAL-LINE.
+*>
+ TERM-PARA.
+     CLOSE LOCATION-FILE.
+     CLOSE EMPLOYEE-FILE.
+     CLOSE REPORT-FILE.
