@@ -1,6 +1,6 @@
  IDENTIFICATION DIVISION.                               
  PROGRAM-ID. MODEMP.                                     
-*                                                       
+*>                                                       
  ENVIRONMENT DIVISION.                                  
  INPUT-OUTPUT SECTION.                                  
  FILE-CONTROL.                                          
@@ -8,64 +8,96 @@
      ORGANIZATION IS SEQUENTIAL                         
      ACCESS MODE  IS SEQUENTIAL 
      FILE STATUS  IS WS-EMPIN-STAT.       
-     SELECT WORK-FILE ASSIGN TO 'WRKFILE.DAT'.    
-     SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE.DAT'            
-     ORGANIZATION IS SEQUENTIAL                         
-     ACCESS MODE  IS SEQUENTIAL 
-*     LABEL RECORDS STANDARD
-*     BLOCK CONTAINS 0 RECORDS                         
-      FILE STATUS  IS WS-EMP-STAT.   
-     SELECT LOCATION-FILE ASSIGN TO 'LOC.DAT'            
+     SELECT WORK-FILE ASSIGN TO 'WRKFILE.DAT'.
+     SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE.DAT'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE  IS DYNAMIC
+     RECORD KEY IS EMP-CODE
+      FILE STATUS  IS WS-EMP-STAT.
+     SELECT RPT-EMP-FILE ASSIGN TO 'RPTEMP.DAT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE  IS SEQUENTIAL
+     FILE STATUS  IS WS-RPT-STAT.
+     SELECT LOCATION-FILE ASSIGN TO 'LOC.DAT'
      ORGANIZATION IS INDEXED                         
      ACCESS MODE  IS DYNAMIC
      RECORD KEY IS LOC-CODE
-     ALTERNATE RECORD KEY IS LOC-CITY                         
-     FILE STATUS  IS WS-LOC-STAT.      
-     SELECT REPORT-FILE ASSIGN TO 'REPFILE.REP'         
-     FILE STATUS  IS WS-REP-STAT.                 
-*                                                     
- DATA DIVISION.                                       
+     ALTERNATE RECORD KEY IS LOC-CITY WITH DUPLICATES
+     FILE STATUS  IS WS-LOC-STAT.
+     SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+     FILE STATUS  IS WS-REP-STAT.
+     SELECT LOC-EXCP-FILE ASSIGN TO 'LOCEXCP.REP'
+     FILE STATUS  IS WS-LOCEXCP-STAT.
+     SELECT CSV-FILE ASSIGN TO 'REPFILE.CSV'
+     FILE STATUS  IS WS-CSV-STAT.
+     SELECT CHECKPOINT-FILE ASSIGN TO 'MODEMP.CKP'
+     FILE STATUS  IS WS-CKPT-STAT.
+     SELECT EMP-EXCP-FILE ASSIGN TO 'EMPEXCP.REP'
+     FILE STATUS  IS WS-EMPEXCP-STAT.
+*>
+ DATA DIVISION.                                   
  FILE SECTION.                                        
- FD  EMP-FILE-IN.                                     
- 01  EMP-FILE-RECORD     PIC X(80).                      
- SD  WORK-FILE.                                       
+ FD  EMP-FILE-IN.
+ 01  EMP-FILE-RECORD     PIC X(80).
+ 01  EMP-IN-RECORD REDEFINES EMP-FILE-RECORD.
+     03  EMP-IN-CODE     PIC 9(06).
+     03  EMP-IN-NAME     PIC X(15).
+     03  EMP-IN-GROUP    PIC X(10).
+     03  EMP-IN-DESG     PIC X(15).
+     03  EMP-IN-LOC      PIC X(03).
+     03  FILLER          PIC X(31).
+ SD  WORK-FILE.                                     
  01  WORK-RECORD.  
      03  FILLER          PIC X(21).                                    
      03  WS-EMP-GROUP    PIC A(10).  
      03  FILLER          PIC X(15).
      03  WS-EMP-LOC      PIC A(03).                     
      03  FILLER          PIC X(45).                       
- FD  EMPLOYEE-FILE.
-*     LABEL RECORDS STANDARD.                                    
-*     RECORD CONTAINS 80 CHARACTERS. 
-*     BLOCK CONTAINS 0 RECORDS.                  
- 01 EMPLOYEE-RECORD.          
-    03 EMP-CODE    PIC 9(06).  
-    03 EMP-NAME    PIC X(15).   
-    03 EMP-GROUP   PIC X(10).   
-    03 EMP-DESG    PIC X(15).   
-    03 EMP-LOC     PIC X(03).
-    03 FILLER      PIC X(30) VALUE SPACES. 
- FD LOCATION-FILE.
-*   LABEL RECORDS STANDARD
-*    RECORD CONTAINS 80 CHARACTERS
-*    BLOCK CONTAINS  0  RECORDS.
- 01 LOCATION-REC.
-    05   LOC-CODE          PIC A(03).
-    05   LOC-ADDRESS1      PIC X(30).
-    05   LOC-ADDRESS2      PIC X(30).
-    05   LOC-CITY          PIC A(15).
-    05   FILLER            PIC X(02) VALUE SPACES.
+     COPY "emp02.cpy" REPLACING EMPLOYEE-REC BY EMPLOYEE-RECORD.
+ FD RPT-EMP-FILE.
+ 01 RPT-EMP-RECORD.
+    03 RE-EMP-CODE    PIC 9(06).
+    03 RE-EMP-NAME    PIC X(15).
+    03 RE-EMP-GROUP   PIC X(10).
+    03 RE-EMP-DESG    PIC X(15).
+    03 RE-EMP-LOC     PIC X(03).
+    03 FILLER         PIC X(30) VALUE SPACES.
+     COPY LOC02.
  FD REPORT-FILE.                                     
-*    RECORD CONTAINS 80 CHARACTERS                   
-*    RECORDING MODE IS F.                            
+*>    RECORD CONTAINS 80 CHARACTERS                   
+*>    RECORDING MODE IS F.                            
  01 REPORT-RECORD PIC X(80).
-*                        
- WORKING-STORAGE SECTION.                            
- 01  HEADING-LINE1.                                  
-     03  FILLER      PIC X(27) VALUE SPACES.       
-     03  FILLER      PIC X(26) VALUE 'CAPGEMINI GLOBAL SOLUTIONS'.       
-     03  FILLER      PIC X(27) VALUE SPACES.             
+ FD LOC-EXCP-FILE.
+ 01 LOC-EXCP-LINE.
+    03 LE-EMP-CODE    PIC 9(06).
+    03 FILLER         PIC X(02) VALUE SPACES.
+    03 LE-EMP-NAME    PIC X(15).
+    03 FILLER         PIC X(02) VALUE SPACES.
+    03 LE-EMP-LOC     PIC X(03).
+    03 FILLER         PIC X(02) VALUE SPACES.
+    03 LE-MESSAGE     PIC X(40) VALUE 'INVALID LOCATION CODE - NOT ON LOC.DAT'.
+    03 FILLER         PIC X(10) VALUE SPACES.
+ FD EMP-EXCP-FILE.
+ 01 EMP-EXCP-LINE.
+    03 EE-EMP-CODE    PIC X(06).
+    03 FILLER         PIC X(02) VALUE SPACES.
+    03 EE-MESSAGE     PIC X(43).
+    03 FILLER         PIC X(21) VALUE SPACES.
+ FD CSV-FILE.
+ 01 CSV-RECORD PIC X(100).
+ FD CHECKPOINT-FILE.
+ 01 CKPT-RECORD.
+    03 CKPT-LOC-CODE PIC A(03).
+    03 CKPT-REPORT-FILENAME PIC X(30).
+*>
+ WORKING-STORAGE SECTION.                          
+ 01  HEADING-LINE1.
+     03  FILLER      PIC X(27) VALUE SPACES.
+     03  FILLER      PIC X(26) VALUE 'CAPGEMINI GLOBAL SOLUTIONS'.
+     03  FILLER      PIC X(19) VALUE SPACES.
+     03  FILLER      PIC X(04) VALUE 'PAGE'.
+     03  P-PAGE-COUNT PIC Z9.
+     03  FILLER      PIC X(02) VALUE SPACES.
  01  HEADING-LINE2.                                             
      03  FILLER       PIC X(18) VALUE SPACES.     
      03  FILLER       PIC X(18) VALUE 'GROUP WISE LIST OF'. 
@@ -88,106 +120,537 @@
      03  FILLER       PIC X(16) VALUE SPACES.                   
      03  P-NAME       PIC X(15) VALUE SPACES.                   
      03  FILLER       PIC X(14) VALUE SPACES.                   
-     03  P-DESG       PIC A(15) VALUE SPACES.                   
-     03  FILLER       PIC X(14) VALUE SPACES.                   
- 01  WS-VARIABLES.                                             
-     03  PAGE-COUNT       PIC 9(02)   VALUE ZERO.               
-     03  LINE-COUNT       PIC 9(01)   VALUE 5.                  
+     03  P-DESG       PIC A(15) VALUE SPACES.
+     03  FILLER       PIC X(14) VALUE SPACES.
+ 01  GROUP-TOTAL-LINE.
+     03  FILLER       PIC X(05) VALUE SPACES.
+     03  FILLER       PIC X(24) VALUE 'EMPLOYEES IN THIS GROUP:'.
+     03  GT-COUNT      PIC ZZ9.
+     03  FILLER       PIC X(48) VALUE SPACES.
+ 01  LOC-TOTAL-LINE.
+     03  FILLER       PIC X(05) VALUE SPACES.
+     03  FILLER       PIC X(33) VALUE 'TOTAL EMPLOYEES AT THIS LOCATION:'.
+     03  LT-COUNT      PIC ZZ9.
+     03  FILLER       PIC X(39) VALUE SPACES.
+ 01  GRAND-TOTAL-LINE.
+     03  FILLER       PIC X(05) VALUE SPACES.
+     03  FILLER       PIC X(22) VALUE 'GRAND TOTAL EMPLOYEES:'.
+     03  GD-COUNT      PIC ZZZ9.
+     03  FILLER       PIC X(49) VALUE SPACES.
+ 01  PAGE-FOOTER-LINE.
+     03  FILLER       PIC X(30) VALUE SPACES.
+     03  FILLER       PIC X(20) VALUE '--- END OF PAGE ---'.
+     03  FILLER       PIC X(30) VALUE SPACES.
+ 01  WS-VARIABLES.
+     03  PAGE-COUNT       PIC 9(02)   VALUE ZERO.
+     03  LINE-COUNT       PIC 9(02)   VALUE 5.
+     03  WS-MAX-LINES     PIC 9(02)   VALUE 55.
      03  TEMP-LOC-CODE    PIC A(03)   VALUE SPACES.
-     03  TEMP-GROUP       PIC A(05)   VALUE SPACES.
-     03  GROUP-TOTALS     PIC 9(01)   VALUE ZERO.             
-     03  EMP-COUNT1       PIC 9(01)   VALUE ZERO.
-     03  LOC-TOTALS       PIC 9(01)   VALUE ZERO.                   
-     03  EMP-COUNT2       PIC 9(01)   VALUE ZERO.
- 01  WS-EMP-STAT          PIC X(02).                           
-     88  OPEN-SUCCESS                 VALUE '00'.            
- 01  WS-EMPIN-STAT        PIC X(02).                         
+     03  TEMP-GROUP       PIC A(10)   VALUE SPACES.
+     03  EMP-COUNT1       PIC 9(03)   VALUE ZERO.
+     03  EMP-COUNT2       PIC 9(03)   VALUE ZERO.
+ 01  WS-EMP-STAT          PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+     88  NEW-FILE-NOT-FOUND           VALUE '35'.
+ 01  WS-RPT-STAT          PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-EMPIN-STAT        PIC X(02).
      88  OPEN-SUCCESS                 VALUE '00'. 
  01  WS-LOC-STAT          PIC X(02).                         
      88  OPEN-SUCCESS                 VALUE '00'.           
- 01  WS-REP-STAT          PIC X(02).                           
-     88  OPEN-SUCCESS                 VALUE '00'.            
- 01  WS-FILE-FLAG         PIC X(01)   VALUE 'N'.             
+ 01  WS-REP-STAT          PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-LOCEXCP-STAT      PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-CSV-STAT          PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-CKPT-STAT         PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+     88  NEW-FILE-NOT-FOUND           VALUE '35'.
+ 01  WS-RESTART-OPTION    PIC X(01)   VALUE 'N'.
+     88  RESTART-ACTIVE                VALUE 'Y'.
+ 01  WS-CKPT-LOC-CODE     PIC A(03)   VALUE SPACES.
+ 01  WS-VALIDATE-FLAG     PIC X(01)   VALUE 'N'.
+     88  END-OF-VALIDATE-SCAN          VALUE 'Y'.
+ 01  WS-LOCEXCP-COUNT     PIC 9(04)   VALUE ZERO.
+ 01  WS-FILE-FLAG         PIC X(01)   VALUE 'N'.
      88  END-OF-FILE                  VALUE 'Y'. 
  01  WS-FILE-FLAG2        PIC X(01)   VALUE 'N'.             
      88  END-OF-FILE2                 VALUE 'Y'.             
- 01  WS-REP-FLAG          PIC X(01)   VALUE 'N'.             
-     88  END-OF-REPORT                VALUE 'Y'.             
- 01  WS-TOT-EMP           PIC 9(02).  
+ 01  WS-REP-FLAG          PIC X(01)   VALUE 'N'.
+     88  END-OF-REPORT                VALUE 'Y'.
+ 01  WS-LOAD-FLAG         PIC X(01)   VALUE 'N'.
+     88  END-OF-LOAD-INPUT            VALUE 'Y'.
+ 01  WS-TOT-EMP           PIC 9(04)   VALUE ZERO.
  01  CITY-NAME            PIC A(15)   VALUE SPACES.
-*                          
+ 01  WS-SKIP-LOC-FLAG     PIC X(01)   VALUE 'N'.
+     88  SKIP-THIS-LOCATION            VALUE 'Y'.
+ 01  WS-REPORT-FILENAME   PIC X(30)   VALUE SPACES.
+ 01  WS-TIMESTAMP         PIC X(21)   VALUE SPACES.
+ 01  WS-EMPEXCP-STAT      PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-EMPEXCP-COUNT     PIC 9(04)   VALUE ZERO.
+ 01  WS-SEEN-CODE-TABLE.
+     03  WS-SEEN-ENTRY    OCCURS 9999 TIMES INDEXED BY SEEN-IDX.
+         05  WS-SEEN-CODE     PIC 9(06).
+ 01  WS-SEEN-COUNT        PIC 9(04)   VALUE ZERO.
+ 01  WS-DUP-FLAG          PIC X(01)   VALUE 'N'.
+     88  DUPLICATE-CODE-FOUND          VALUE 'Y'.
+*>
  PROCEDURE DIVISION.                                      
  MAIN-PARA.                                          
       PERFORM INIT-PARA                               
       PERFORM PROCESS-PARA  UNTIL  END-OF-FILE        
       PERFORM END-PARA                                
       STOP RUN.                                            
- INIT-PARA.                                          
-      PERFORM SORT-PARA    
-      OPEN INPUT EMP-FILE-IN                           
-      OPEN INPUT EMPLOYEE-FILE  
-      OPEN INPUT LOCATION-FILE                            
-      OPEN OUTPUT REPORT-FILE                              
-      DISPLAY WS-EMP-STAT                                  
-      DISPLAY WS-EMPIN-STAT
-      DISPLAY WS-LOC-STAT                                               
+ INIT-PARA.
+      DISPLAY 'RUN FOR SINGLE CITY (BLANK = ALL CITIES): ' WITH NO ADVANCING
+      ACCEPT CITY-NAME
+      DISPLAY 'RESTART FROM LAST CHECKPOINT (Y/N): ' WITH NO ADVANCING
+      ACCEPT WS-RESTART-OPTION
+*> The restart decision is made up front, before any of the expensive
+*> stages below, so a real checkpoint's own report filename (recovered
+*> here) is what BUILD-REPORT-FILENAME-PARA is skipped in favor of
+*> further down - not overwritten by a fresh timestamp afterward.
+      IF RESTART-ACTIVE
+         PERFORM READ-CHECKPOINT-PARA
+      END-IF
+*> LOAD-PARA/VALIDATE-LOC-PARA/SORT-PARA always run in full, restart or
+*> not - none of the three is safe or possible to skip on a restart:
+*> LOAD-PARA is the only place the monthly EMP.DAT feed gets upserted
+*> into the persistent EMPLOYEE-FILE master, so skipping it would
+*> silently lose feed data; VALIDATE-LOC-PARA is a cheap, idempotent
+*> full-scan rebuild of the orphan-location exception report; and
+*> SORT-PARA regenerates RPT-EMP-FILE, the plain sequential extract a
+*> restart still has to sequentially re-open and walk from the top (a
+*> restart resumes at the print/checkpoint level via WS-SKIP-LOC-FLAG,
+*> not by repositioning the extract - see req 010's reconciliation note
+*> in IMPLEMENTATION_STATUS.md). Making any of the three genuinely
+*> resumable would need re-keying RPT-EMP-FILE or GDG-style generation
+*> datasets, which is out of scope here, same as already noted under
+*> req 010.
+      PERFORM LOAD-PARA
+      PERFORM VALIDATE-LOC-PARA
+      PERFORM SORT-PARA
+      OPEN INPUT RPT-EMP-FILE
+      IF NOT OPEN-SUCCESS IN WS-RPT-STAT
+         DISPLAY 'MODEMP ABEND: UNABLE TO OPEN RPTEMP.DAT, STATUS=' WS-RPT-STAT
+         PERFORM ABEND-PARA
+      END-IF
+      OPEN INPUT LOCATION-FILE
+      IF NOT OPEN-SUCCESS IN WS-LOC-STAT
+         DISPLAY 'MODEMP ABEND: UNABLE TO OPEN LOC.DAT, STATUS=' WS-LOC-STAT
+         PERFORM ABEND-PARA
+      END-IF
+      IF NOT RESTART-ACTIVE
+         PERFORM BUILD-REPORT-FILENAME-PARA
+      END-IF
+      IF RESTART-ACTIVE
+         OPEN EXTEND REPORT-FILE
+      ELSE
+         OPEN OUTPUT REPORT-FILE
+      END-IF
+      IF NOT OPEN-SUCCESS IN WS-REP-STAT
+         DISPLAY 'MODEMP ABEND: UNABLE TO OPEN ' WS-REPORT-FILENAME ', STATUS=' WS-REP-STAT
+         PERFORM ABEND-PARA
+      END-IF
+      IF RESTART-ACTIVE
+         OPEN EXTEND CSV-FILE
+      ELSE
+         OPEN OUTPUT CSV-FILE
+      END-IF
+      IF NOT OPEN-SUCCESS IN WS-CSV-STAT
+         DISPLAY 'MODEMP ABEND: UNABLE TO OPEN REPFILE.CSV, STATUS=' WS-CSV-STAT
+         PERFORM ABEND-PARA
+      END-IF
+      IF NOT RESTART-ACTIVE
+         MOVE 'EMP CODE,NAME,GROUP,DESIGNATION,LOCATION' TO CSV-RECORD
+         WRITE CSV-RECORD
+      END-IF
+*> Prime the control-break variables from the first RPT-EMP-FILE record
+*> before the first heading prints, so the very first location's
+*> heading (and its continuation pages) are captioned correctly instead
+*> of showing the initial VALUE SPACES on P-LOC-CODE/P-GROUP. A city
+*> filter (req 006) or a restart past a checkpoint (req 010) can mean
+*> that first record's own location is one that will never print, so
+*> fast-forward through SKIP-THIS-LOCATION locations (using the same
+*> break paragraphs PROCESS-PARA uses) until the first one that will
+*> actually appear on the report, or end of file.
+      PERFORM READ-EMP-PARA
+      IF NOT END-OF-FILE
+         PERFORM GROUP-CHANGE-PARA
+         PERFORM LOC-CHANGE-PARA
+         PERFORM UNTIL NOT SKIP-THIS-LOCATION OR END-OF-FILE
+            PERFORM READ-EMP-PARA
+            IF NOT END-OF-FILE AND RE-EMP-LOC NOT = TEMP-LOC-CODE
+               PERFORM GROUP-CHANGE-PARA
+               PERFORM LOC-CHANGE-PARA
+            END-IF
+         END-PERFORM
+      END-IF
       PERFORM HEADING-PARA.
-      PERFORM READ-PARA. 
- SORT-PARA.                             
-       SORT WORK-FILE                          
-         ON ASCENDING KEY WS-EMP-LOC         
-          USING EMP-FILE-IN                   
-         GIVING EMPLOYEE-FILE.               
- READ-PARA.                             
-     ACCEPT CITY-NAME
-     READ LOCATION-FILE NEXT                       
-      AT END                                  
-       MOVE 'Y' TO WS-FILE-FLAG2                  
-      NOT AT END                              
-       MOVE LOC-CODE TO TEMP-LOC-CODE                       
-       ADD 1 TO LOC-TOTALS 
-     END-READ.
-     PERFORM READ-EMP-PARA.
+*> ABEND-PARA is the common exit for an unrecoverable file error - the
+*> caller DISPLAYs the specific reason before performing this, so the
+*> run stops with a non-zero RETURN-CODE instead of limping on against
+*> a file that never opened.
+ ABEND-PARA.
+     MOVE 16 TO RETURN-CODE
+     STOP RUN.
+*> BUILD-REPORT-FILENAME-PARA stamps each run's REPFILE.REP with its own
+*> timestamp so a run never overwrites the previous run's report - a
+*> history of REPFILE.REP files accumulates instead of one shared name.
+ BUILD-REPORT-FILENAME-PARA.
+     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+     STRING 'REPFILE_' DELIMITED BY SIZE
+            WS-TIMESTAMP(1:14) DELIMITED BY SIZE
+            '.REP' DELIMITED BY SIZE
+       INTO WS-REPORT-FILENAME
+     END-STRING.
+*> READ-CHECKPOINT-PARA loads the LOC-CODE MODEMP last finished from a
+*> previous run; a missing checkpoint file just means there is nothing
+*> to resume from (not an ABEND-worthy condition - it's the normal case
+*> on a fresh job or the very first run). On a real restart it also
+*> recovers the interrupted run's own report filename (req 011) so
+*> INIT-PARA reopens and extends that same file instead of the fresh
+*> timestamped name BUILD-REPORT-FILENAME-PARA just built.
+ READ-CHECKPOINT-PARA.
+     OPEN INPUT CHECKPOINT-FILE
+     IF NEW-FILE-NOT-FOUND IN WS-CKPT-STAT
+        DISPLAY 'MODEMP: NO CHECKPOINT FOUND, RUNNING FROM THE START'
+        MOVE 'N' TO WS-RESTART-OPTION
+     ELSE IF NOT OPEN-SUCCESS IN WS-CKPT-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN MODEMP.CKP, STATUS=' WS-CKPT-STAT
+        PERFORM ABEND-PARA
+     ELSE
+        READ CHECKPOINT-FILE
+           AT END
+              DISPLAY 'MODEMP: CHECKPOINT FILE IS EMPTY, RUNNING FROM THE START'
+              MOVE 'N' TO WS-RESTART-OPTION
+           NOT AT END
+              MOVE CKPT-LOC-CODE TO WS-CKPT-LOC-CODE
+              MOVE CKPT-REPORT-FILENAME TO WS-REPORT-FILENAME
+              DISPLAY 'MODEMP: RESUMING AFTER LOCATION ' WS-CKPT-LOC-CODE
+        END-READ
+        CLOSE CHECKPOINT-FILE
+     END-IF.
+*> WRITE-CHECKPOINT-PARA is performed each time a location's totals
+*> have been printed, so a run that dies partway through can resume
+*> after the last fully-completed location instead of starting over. It
+*> also stamps the current run's own report filename into the
+*> checkpoint (req 011) so a later restart appends to that same file.
+ WRITE-CHECKPOINT-PARA.
+     OPEN OUTPUT CHECKPOINT-FILE
+     IF NOT OPEN-SUCCESS IN WS-CKPT-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN MODEMP.CKP, STATUS=' WS-CKPT-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     MOVE TEMP-LOC-CODE TO CKPT-LOC-CODE
+     MOVE WS-REPORT-FILENAME TO CKPT-REPORT-FILENAME
+     WRITE CKPT-RECORD
+     CLOSE CHECKPOINT-FILE.
+*> CLEAR-CHECKPOINT-PARA truncates MODEMP.CKP once a run finishes
+*> successfully, so a later run that opts into RESTART FROM LAST
+*> CHECKPOINT (e.g. the next period's job, answered Y out of habit)
+*> does not silently resume past every location this run already
+*> completed - READ-CHECKPOINT-PARA already treats an empty checkpoint
+*> file the same as no checkpoint at all, "running from the start".
+ CLEAR-CHECKPOINT-PARA.
+     OPEN OUTPUT CHECKPOINT-FILE
+     IF NOT OPEN-SUCCESS IN WS-CKPT-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN MODEMP.CKP, STATUS=' WS-CKPT-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     CLOSE CHECKPOINT-FILE.
+*> LOAD-PARA folds the raw monthly feed (EMP.DAT) into the EMPLOYEE-FILE
+*> master as an upsert, so new hires/transfers from the feed land on top
+*> of whatever EMPMAINT has already maintained directly, instead of
+*> wiping the master and rebuilding it from EMP.DAT every run.
+ LOAD-PARA.
+     OPEN INPUT EMP-FILE-IN
+     IF NOT OPEN-SUCCESS IN WS-EMPIN-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN EMP.DAT, STATUS=' WS-EMPIN-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN I-O EMPLOYEE-FILE
+     IF NEW-FILE-NOT-FOUND IN WS-EMP-STAT
+        OPEN OUTPUT EMPLOYEE-FILE
+        CLOSE EMPLOYEE-FILE
+        OPEN I-O EMPLOYEE-FILE
+     END-IF
+     IF NOT OPEN-SUCCESS IN WS-EMP-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN EMPFILE.DAT, STATUS=' WS-EMP-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN OUTPUT EMP-EXCP-FILE
+     IF NOT OPEN-SUCCESS IN WS-EMPEXCP-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN EMPEXCP.REP, STATUS=' WS-EMPEXCP-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     PERFORM UNTIL END-OF-LOAD-INPUT
+        READ EMP-FILE-IN
+           AT END
+              MOVE 'Y' TO WS-LOAD-FLAG
+           NOT AT END
+              IF EMP-IN-CODE NOT NUMERIC
+                 MOVE EMP-IN-CODE TO EE-EMP-CODE
+                 MOVE 'NON-NUMERIC EMPLOYEE CODE - RECORD REJECTED'
+                   TO EE-MESSAGE
+                 WRITE EMP-EXCP-LINE
+                 ADD 1 TO WS-EMPEXCP-COUNT
+              ELSE
+                 PERFORM CHECK-DUP-CODE-PARA
+                 IF DUPLICATE-CODE-FOUND
+                    MOVE EMP-IN-CODE TO EE-EMP-CODE
+                    MOVE 'DUPLICATE EMPLOYEE CODE IN INPUT FEED'
+                      TO EE-MESSAGE
+                    WRITE EMP-EXCP-LINE
+                    ADD 1 TO WS-EMPEXCP-COUNT
+                 ELSE
+                    PERFORM ADD-SEEN-CODE-PARA
+                    MOVE EMP-IN-CODE  TO EMP-CODE
+                    MOVE EMP-IN-NAME  TO EMP-NAME
+                    MOVE EMP-IN-GROUP TO EMP-GROUP
+                    MOVE EMP-IN-DESG  TO EMP-DESG
+                    MOVE EMP-IN-LOC   TO EMP-LOC
+                    READ EMPLOYEE-FILE
+                       INVALID KEY
+                          WRITE EMPLOYEE-RECORD
+                       NOT INVALID KEY
+                          MOVE EMP-IN-NAME  TO EMP-NAME
+                          MOVE EMP-IN-GROUP TO EMP-GROUP
+                          MOVE EMP-IN-DESG  TO EMP-DESG
+                          MOVE EMP-IN-LOC   TO EMP-LOC
+                          REWRITE EMPLOYEE-RECORD
+                    END-READ
+                 END-IF
+              END-IF
+        END-READ
+     END-PERFORM
+     CLOSE EMP-FILE-IN
+     CLOSE EMPLOYEE-FILE
+     CLOSE EMP-EXCP-FILE
+     DISPLAY 'EMP-FILE-IN LOAD EXCEPTIONS: ' WS-EMPEXCP-COUNT.
+*> CHECK-DUP-CODE-PARA and ADD-SEEN-CODE-PARA track employee codes
+*> already loaded during this run so a second occurrence of the same
+*> code in EMP-FILE-IN is flagged instead of silently overwriting the
+*> master a second time.
+ CHECK-DUP-CODE-PARA.
+     MOVE 'N' TO WS-DUP-FLAG
+     PERFORM VARYING SEEN-IDX FROM 1 BY 1 UNTIL SEEN-IDX > WS-SEEN-COUNT
+        IF WS-SEEN-CODE(SEEN-IDX) = EMP-IN-CODE
+           MOVE 'Y' TO WS-DUP-FLAG
+           SET SEEN-IDX TO WS-SEEN-COUNT
+        END-IF
+     END-PERFORM.
+ ADD-SEEN-CODE-PARA.
+     IF WS-SEEN-COUNT < 9999
+        ADD 1 TO WS-SEEN-COUNT
+        MOVE EMP-IN-CODE TO WS-SEEN-CODE(WS-SEEN-COUNT)
+     ELSE
+        DISPLAY 'MODEMP: DUPLICATE-CHECK TABLE FULL, SKIPPING CHECK FOR '
+           EMP-IN-CODE
+     END-IF.
+*> VALIDATE-LOC-PARA cross-checks every EMP-LOC on the EMPLOYEE-FILE
+*> master against LOCATION-FILE and lists orphan employee records (a
+*> mistyped or retired location code) on a separate exception report
+*> instead of letting them slip silently into the group-wise listing.
+ VALIDATE-LOC-PARA.
+     MOVE ZERO TO WS-LOCEXCP-COUNT
+     OPEN INPUT EMPLOYEE-FILE
+     IF NOT OPEN-SUCCESS IN WS-EMP-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN EMPFILE.DAT, STATUS=' WS-EMP-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN INPUT LOCATION-FILE
+     IF NOT OPEN-SUCCESS IN WS-LOC-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN LOC.DAT, STATUS=' WS-LOC-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN OUTPUT LOC-EXCP-FILE
+     IF NOT OPEN-SUCCESS IN WS-LOCEXCP-STAT
+        DISPLAY 'MODEMP ABEND: UNABLE TO OPEN LOCEXCP.REP, STATUS=' WS-LOCEXCP-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     MOVE 'N' TO WS-VALIDATE-FLAG
+     PERFORM UNTIL END-OF-VALIDATE-SCAN
+        READ EMPLOYEE-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-VALIDATE-FLAG
+           NOT AT END
+              MOVE EMP-LOC TO LOC-CODE
+              READ LOCATION-FILE
+                 INVALID KEY
+                    MOVE EMP-CODE TO LE-EMP-CODE
+                    MOVE EMP-NAME TO LE-EMP-NAME
+                    MOVE EMP-LOC  TO LE-EMP-LOC
+                    WRITE LOC-EXCP-LINE
+                    ADD 1 TO WS-LOCEXCP-COUNT
+              END-READ
+        END-READ
+     END-PERFORM
+     CLOSE EMPLOYEE-FILE
+     CLOSE LOCATION-FILE
+     CLOSE LOC-EXCP-FILE
+     DISPLAY 'ORPHAN LOCATION EXCEPTIONS: ' WS-LOCEXCP-COUNT.
+ SORT-PARA.
+       SORT WORK-FILE
+         ON ASCENDING KEY WS-EMP-LOC
+         ON ASCENDING KEY WS-EMP-GROUP
+          USING EMPLOYEE-FILE
+         GIVING RPT-EMP-FILE.
+*> READ-LOCATION-PARA looks up the incoming employee's own location on
+*> LOCATION-FILE with a keyed READ (not a sequential NEXT), so it fires
+*> exactly once per genuine location transition - called only from
+*> LOC-CHANGE-PARA - regardless of LOCATION-FILE's physical key order
+*> and even for locations with no employees at all. It also decides
+*> whether this run is limited to a single city (CITY-NAME accepted
+*> once in INIT-PARA) or resuming past a checkpoint (WS-CKPT-LOC-CODE,
+*> loaded once in INIT-PARA); either way WS-SKIP-LOC-FLAG suppresses
+*> MOVE-PARA's printing/counting for the affected location.
+ READ-LOCATION-PARA.
+     MOVE RE-EMP-LOC TO LOC-CODE
+     READ LOCATION-FILE
+        INVALID KEY
+           MOVE SPACES TO LOC-CITY
+     END-READ
+     MOVE RE-EMP-LOC TO TEMP-LOC-CODE, P-LOC-CODE
+     IF (CITY-NAME NOT = SPACES AND LOC-CITY NOT = CITY-NAME)
+        OR (RESTART-ACTIVE AND RE-EMP-LOC NOT > WS-CKPT-LOC-CODE)
+        MOVE 'Y' TO WS-SKIP-LOC-FLAG
+     ELSE
+        MOVE 'N' TO WS-SKIP-LOC-FLAG
+     END-IF.
+*> READ-EMP-PARA just advances RPT-EMP-FILE; PROCESS-PARA (driven by
+*> MAIN-PARA's PERFORM ... UNTIL END-OF-FILE) does the break detection
+*> and printing, so this paragraph no longer recurses into itself.
  READ-EMP-PARA.
-     READ EMPLOYEE-FILE
-     AT END                                  
-     MOVE 'Y' TO WS-FILE-FLAG                  
-     NOT AT END  
-     IF EMP-LOC = TEMP-LOC-CODE
-        NEXT SENTENCE
-     ELSE 
-          PERFORM GROUP-CHANGE-PARA
-          PERFORM LOC-CHANGE-PARA
-     END-IF. 
-     MOVE EMP-GROUP TO  P-GROUP 
-     PERFORM PROCESS-PARA
-     PERFORM READ-PARA.
- PROCESS-PARA.                            
+     READ RPT-EMP-FILE
+        AT END
+           MOVE 'Y' TO WS-FILE-FLAG
+     END-READ.
+*> PROCESS-PARA fires once per RPT-EMP-FILE record already read by
+*> MAIN-PARA's loop (or by INIT-PARA's priming READ-EMP-PARA): it
+*> detects group/location breaks against the previous record, prints
+*> the current one, and advances to the next record.
+ PROCESS-PARA.
+     IF RE-EMP-LOC = TEMP-LOC-CODE
+        IF RE-EMP-GROUP NOT = TEMP-GROUP
+           PERFORM GROUP-CHANGE-PARA
+           IF NOT SKIP-THIS-LOCATION
+              PERFORM BANNER-CHANGE-PARA
+           END-IF
+        END-IF
+     ELSE
+        PERFORM GROUP-CHANGE-PARA
+        PERFORM LOC-CHANGE-PARA
+        IF NOT SKIP-THIS-LOCATION
+           PERFORM BANNER-CHANGE-PARA
+        END-IF
+     END-IF
+     MOVE RE-EMP-GROUP TO P-GROUP
      PERFORM MOVE-PARA
-     PERFORM READ-EMP-PARA.                    
-*     
- HEADING-PARA.                                                            
-     WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER PAGE    
-     WRITE REPORT-RECORD FROM HEADING-LINE2               
-     WRITE REPORT-RECORD FROM HEADING-LINE3.       
-*      
- MOVE-PARA.                                           
-     MOVE EMP-CODE  TO P-EMP-CODE                          
-     MOVE EMP-NAME  TO P-NAME                        
-     MOVE EMP-DESG  TO P-DESG                         
-     WRITE REPORT-RECORD.
-*             
- GROUP-CHANGE-PARA.    
+     PERFORM READ-EMP-PARA.
+*>
+ HEADING-PARA.
+     ADD 1 TO PAGE-COUNT
+     MOVE PAGE-COUNT TO P-PAGE-COUNT
+     WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER PAGE
+     WRITE REPORT-RECORD FROM HEADING-LINE2
+     WRITE REPORT-RECORD FROM HEADING-LINE3
+     WRITE REPORT-RECORD FROM HEADING-LINE4
+     MOVE 5 TO LINE-COUNT.
+*> PAGE-CHECK-PARA forces a page break once LINE-COUNT reaches
+*> WS-MAX-LINES, closing the current page with a footer and reopening
+*> with a fresh heading (which also picks up the current P-LOC-CODE/
+*> P-GROUP, so continuation pages are correctly captioned).
+ PAGE-CHECK-PARA.
+     IF LINE-COUNT >= WS-MAX-LINES
+        WRITE REPORT-RECORD FROM PAGE-FOOTER-LINE
+        PERFORM HEADING-PARA
+     END-IF.
+*> BANNER-CHANGE-PARA refreshes just the "WORKING AT"/"GROUP:" banner
+*> lines (HEADING-LINE2/HEADING-LINE3) whenever PROCESS-PARA detects a
+*> real group or location change, since WS-MAX-LINES (55) is normally
+*> far bigger than one location's headcount - most breaks happen well
+*> short of a page overflow, and without this PAGE-CHECK-PARA's own
+*> heading reprint would be the only refresh, leaving the banner
+*> captioned with a group/location that finished several lines back.
+ BANNER-CHANGE-PARA.
+     WRITE REPORT-RECORD FROM HEADING-LINE2
+     WRITE REPORT-RECORD FROM HEADING-LINE3
+     ADD 2 TO LINE-COUNT.
+*>
+ MOVE-PARA.
+     IF NOT SKIP-THIS-LOCATION
+        PERFORM PAGE-CHECK-PARA
+        MOVE RE-EMP-CODE  TO P-EMP-CODE
+        MOVE RE-EMP-NAME  TO P-NAME
+        MOVE RE-EMP-DESG  TO P-DESG
+        WRITE REPORT-RECORD
+        ADD 1 TO LINE-COUNT
+        ADD 1 TO EMP-COUNT1
+        ADD 1 TO EMP-COUNT2
+        ADD 1 TO WS-TOT-EMP
+        PERFORM WRITE-CSV-PARA
+     END-IF.
+*> WRITE-CSV-PARA mirrors MOVE-PARA's detail line as a comma-delimited
+*> extract so the same run's data can be dropped straight into a
+*> spreadsheet without re-parsing the printed report.
+ WRITE-CSV-PARA.
+     MOVE SPACES TO CSV-RECORD
+     STRING FUNCTION TRIM(RE-EMP-CODE)  DELIMITED BY SIZE
+            ','                         DELIMITED BY SIZE
+            FUNCTION TRIM(RE-EMP-NAME)  DELIMITED BY SIZE
+            ','                         DELIMITED BY SIZE
+            FUNCTION TRIM(RE-EMP-GROUP) DELIMITED BY SIZE
+            ','                         DELIMITED BY SIZE
+            FUNCTION TRIM(RE-EMP-DESG)  DELIMITED BY SIZE
+            ','                         DELIMITED BY SIZE
+            FUNCTION TRIM(RE-EMP-LOC)   DELIMITED BY SIZE
+       INTO CSV-RECORD
+     END-STRING
+     WRITE CSV-RECORD.
+*>
+ GROUP-CHANGE-PARA.
+     IF EMP-COUNT1 > 0
+        PERFORM PAGE-CHECK-PARA
+        MOVE EMP-COUNT1 TO GT-COUNT
+        WRITE REPORT-RECORD FROM GROUP-TOTAL-LINE
+        ADD 1 TO LINE-COUNT
+        MOVE ZERO TO EMP-COUNT1
+     END-IF
      INITIALIZE DETAIL-LINE.
-     MOVE EMP-GROUP TO TEMP-GROUP, P-GROUP.
- LOC-CHANGE-PARA.    
+     MOVE RE-EMP-GROUP TO TEMP-GROUP, P-GROUP.
+*> LOC-CHANGE-PARA flushes the outgoing location's subtotal, checkpoints
+*> it (but only if it was actually printed - a city-filtered-out or
+*> already-completed location must not advance the checkpoint), then
+*> calls READ-LOCATION-PARA exactly once to look up the incoming
+*> location and recompute WS-SKIP-LOC-FLAG for it.
+ LOC-CHANGE-PARA.
+     IF EMP-COUNT2 > 0
+        PERFORM PAGE-CHECK-PARA
+        MOVE EMP-COUNT2 TO LT-COUNT
+        WRITE REPORT-RECORD FROM LOC-TOTAL-LINE
+        ADD 1 TO LINE-COUNT
+        MOVE ZERO TO EMP-COUNT2
+        IF NOT SKIP-THIS-LOCATION
+           PERFORM WRITE-CHECKPOINT-PARA
+        END-IF
+     END-IF
      INITIALIZE DETAIL-LINE.
-     MOVE EMP-LOC    TO TEMP-LOC-CODE, P-LOC-CODE.
- END-PARA.                                
-     CLOSE EMP-FILE-IN.
-     CLOSE EMPLOYEE-FILE.                      
+     PERFORM READ-LOCATION-PARA.
+ END-PARA.
+     PERFORM GROUP-CHANGE-PARA
+     PERFORM LOC-CHANGE-PARA
+     PERFORM PAGE-CHECK-PARA
+     MOVE WS-TOT-EMP TO GD-COUNT
+     WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE
+     WRITE REPORT-RECORD FROM PAGE-FOOTER-LINE
+     CLOSE RPT-EMP-FILE.
      CLOSE LOCATION-FILE.
-     CLOSE REPORT-FILE.  
+     CLOSE REPORT-FILE.
+     CLOSE CSV-FILE.
+     PERFORM CLEAR-CHECKPOINT-PARA.
      DISPLAY 'REP WRITE FS=> ', WS-REP-STAT.
     
     
