@@ -0,0 +1,131 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. LOCLIST.
+*> Standalone location master listing report - walks LOCATION-FILE in
+*> LOC-CITY order (via the alternate key already declared on LOC.DAT)
+*> and prints every location's full address block, since no other
+*> report in the system surfaces LOC-ADDRESS1/LOC-ADDRESS2 at all.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT LOCATION-FILE ASSIGN TO 'LOC.DAT'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE  IS DYNAMIC
+     RECORD KEY IS LOC-CODE
+     ALTERNATE RECORD KEY IS LOC-CITY WITH DUPLICATES
+     FILE STATUS  IS WS-LOC-STAT.
+     SELECT REPORT-FILE ASSIGN TO 'LOCLIST.REP'
+     FILE STATUS  IS WS-REP-STAT.
+*>
+ DATA DIVISION.
+ FILE SECTION.
+     COPY LOC02.
+ FD REPORT-FILE.
+ 01 REPORT-RECORD PIC X(85).
+*>
+ WORKING-STORAGE SECTION.
+ 01  HEADING-LINE1.
+     03  FILLER      PIC X(30) VALUE SPACES.
+     03  FILLER      PIC X(26) VALUE 'LOCATION MASTER LISTING'.
+     03  FILLER      PIC X(14) VALUE SPACES.
+     03  FILLER      PIC X(04) VALUE 'PAGE'.
+     03  P-PAGE-COUNT PIC Z9.
+     03  FILLER      PIC X(04) VALUE SPACES.
+ 01  HEADING-LINE2.
+     03  FILLER      PIC X(03) VALUE 'LOC'.
+     03  FILLER      PIC X(03) VALUE SPACES.
+     03  FILLER      PIC X(30) VALUE 'ADDRESS LINE 1'.
+     03  FILLER      PIC X(02) VALUE SPACES.
+     03  FILLER      PIC X(30) VALUE 'ADDRESS LINE 2'.
+     03  FILLER      PIC X(02) VALUE SPACES.
+     03  FILLER      PIC X(15) VALUE 'CITY'.
+ 01  DETAIL-LINE.
+     03  D-LOC-CODE     PIC A(03).
+     03  FILLER         PIC X(03) VALUE SPACES.
+     03  D-LOC-ADDRESS1 PIC X(30).
+     03  FILLER         PIC X(02) VALUE SPACES.
+     03  D-LOC-ADDRESS2 PIC X(30).
+     03  FILLER         PIC X(02) VALUE SPACES.
+     03  D-LOC-CITY     PIC A(15).
+ 01  PAGE-FOOTER-LINE.
+     03  FILLER       PIC X(30) VALUE SPACES.
+     03  FILLER       PIC X(20) VALUE '--- END OF PAGE ---'.
+     03  FILLER       PIC X(30) VALUE SPACES.
+ 01  WS-VARIABLES.
+     03  PAGE-COUNT       PIC 9(02)   VALUE ZERO.
+     03  LINE-COUNT       PIC 9(02)   VALUE ZERO.
+     03  WS-MAX-LINES     PIC 9(02)   VALUE 20.
+     03  WS-LOC-COUNT     PIC 9(04)   VALUE ZERO.
+ 01  WS-LOC-STAT          PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-REP-STAT          PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-SCAN-FLAG         PIC X(01)   VALUE 'N'.
+     88  END-OF-SCAN                  VALUE 'Y'.
+*>
+ PROCEDURE DIVISION.
+ MAIN-PARA.
+     PERFORM INIT-PARA
+     PERFORM HEADING-PARA
+     PERFORM PRINT-PARA UNTIL END-OF-SCAN
+     PERFORM TERM-PARA
+     STOP RUN.
+*>
+ INIT-PARA.
+     OPEN INPUT LOCATION-FILE
+     IF NOT OPEN-SUCCESS IN WS-LOC-STAT
+        DISPLAY 'LOCLIST ABEND: UNABLE TO OPEN LOC.DAT, STATUS=' WS-LOC-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN OUTPUT REPORT-FILE
+     IF NOT OPEN-SUCCESS IN WS-REP-STAT
+        DISPLAY 'LOCLIST ABEND: UNABLE TO OPEN LOCLIST.REP, STATUS=' WS-REP-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     MOVE LOW-VALUES TO LOC-CITY
+     START LOCATION-FILE KEY IS NOT LESS THAN LOC-CITY
+        INVALID KEY
+           DISPLAY 'LOCLIST: NO LOCATIONS FOUND ON LOC.DAT'
+           MOVE 'Y' TO WS-SCAN-FLAG
+     END-START.
+*>
+ ABEND-PARA.
+     MOVE 16 TO RETURN-CODE
+     STOP RUN.
+*>
+ HEADING-PARA.
+     ADD 1 TO PAGE-COUNT
+     MOVE PAGE-COUNT TO P-PAGE-COUNT
+     WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER PAGE
+     WRITE REPORT-RECORD FROM HEADING-LINE2
+     MOVE ZERO TO LINE-COUNT.
+*>
+ PAGE-CHECK-PARA.
+     IF LINE-COUNT >= WS-MAX-LINES
+        WRITE REPORT-RECORD FROM PAGE-FOOTER-LINE
+        PERFORM HEADING-PARA
+     END-IF.
+*> PRINT-PARA reads LOCATION-FILE in LOC-CITY order (the active key set
+*> by the START in INIT-PARA) and prints one full address block per
+*> location until the alternate index is exhausted.
+ PRINT-PARA.
+     READ LOCATION-FILE NEXT RECORD
+        AT END
+           MOVE 'Y' TO WS-SCAN-FLAG
+        NOT AT END
+           PERFORM PAGE-CHECK-PARA
+           MOVE LOC-CODE     TO D-LOC-CODE
+           MOVE LOC-ADDRESS1 TO D-LOC-ADDRESS1
+           MOVE LOC-ADDRESS2 TO D-LOC-ADDRESS2
+           MOVE LOC-CITY     TO D-LOC-CITY
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+           ADD 1 TO LINE-COUNT
+           ADD 1 TO WS-LOC-COUNT
+     END-READ.
+*>
+ TERM-PARA.
+     IF WS-LOC-COUNT > 0
+        WRITE REPORT-RECORD FROM PAGE-FOOTER-LINE
+     END-IF
+     DISPLAY 'LOCLIST: LOCATIONS LISTED: ' WS-LOC-COUNT
+     CLOSE LOCATION-FILE.
+     CLOSE REPORT-FILE.
