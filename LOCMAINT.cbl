@@ -0,0 +1,165 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. LOCMAINT.
+*> Maintenance program for LOCATION-FILE (LOC.DAT) - add, change and
+*> delete of LOC-CODE entries, with lookup by the LOC-CITY alternate key.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT LOCATION-FILE ASSIGN TO 'LOC.DAT'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE  IS DYNAMIC
+     RECORD KEY IS LOC-CODE
+     ALTERNATE RECORD KEY IS LOC-CITY WITH DUPLICATES
+     FILE STATUS  IS WS-LOC-STAT.
+*>
+ DATA DIVISION.
+ FILE SECTION.
+     COPY LOC02.
+*>
+ WORKING-STORAGE SECTION.
+ 01  WS-LOC-STAT          PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+     88  RECORD-NOT-FOUND              VALUE '23'.
+     88  DUPLICATE-KEY                 VALUE '22'.
+ 01  WS-FUNCTION          PIC X(01)   VALUE SPACES.
+     88  ADD-FUNCTION                  VALUE 'A'.
+     88  CHANGE-FUNCTION               VALUE 'C'.
+     88  DELETE-FUNCTION               VALUE 'D'.
+     88  INQUIRE-FUNCTION              VALUE 'I'.
+     88  CITY-LOOKUP-FUNCTION          VALUE 'L'.
+     88  QUIT-FUNCTION                 VALUE 'Q'.
+ 01  WS-MORE-FLAG         PIC X(01)   VALUE 'Y'.
+     88  NO-MORE-WORK                  VALUE 'N'.
+ 01  WS-CITY-SEARCH       PIC A(15)   VALUE SPACES.
+ 01  WS-CITY-MORE-FLAG    PIC X(01)   VALUE 'Y'.
+     88  NO-MORE-CITY-MATCHES          VALUE 'N'.
+*>
+ PROCEDURE DIVISION.
+ MAIN-PARA.
+     PERFORM INIT-PARA
+     PERFORM MENU-PARA UNTIL NO-MORE-WORK
+     PERFORM TERM-PARA
+     STOP RUN.
+*>
+ INIT-PARA.
+     OPEN I-O LOCATION-FILE
+     IF NOT OPEN-SUCCESS
+        DISPLAY 'LOCMAINT: UNABLE TO OPEN LOC.DAT, STATUS=' WS-LOC-STAT
+        MOVE 'N' TO WS-MORE-FLAG
+     END-IF.
+*>
+ MENU-PARA.
+     IF NOT NO-MORE-WORK
+        DISPLAY ' '
+        DISPLAY 'LOCATION MASTER MAINTENANCE'
+        DISPLAY 'A-ADD  C-CHANGE  D-DELETE  I-INQUIRE  L-LIST BY CITY  Q-QUIT'
+        DISPLAY 'ENTER FUNCTION: ' WITH NO ADVANCING
+        ACCEPT WS-FUNCTION
+        EVALUATE TRUE
+           WHEN ADD-FUNCTION
+               PERFORM ADD-PARA
+           WHEN CHANGE-FUNCTION
+               PERFORM CHANGE-PARA
+           WHEN DELETE-FUNCTION
+               PERFORM DELETE-PARA
+           WHEN INQUIRE-FUNCTION
+               PERFORM INQUIRE-PARA
+           WHEN CITY-LOOKUP-FUNCTION
+               PERFORM CITY-LOOKUP-PARA
+           WHEN QUIT-FUNCTION
+               MOVE 'N' TO WS-MORE-FLAG
+           WHEN OTHER
+               DISPLAY 'INVALID FUNCTION, TRY AGAIN'
+        END-EVALUATE
+     END-IF.
+*>
+ ADD-PARA.
+     PERFORM GET-KEY-PARA
+     DISPLAY 'ADDRESS LINE 1        : ' WITH NO ADVANCING
+     ACCEPT LOC-ADDRESS1
+     DISPLAY 'ADDRESS LINE 2        : ' WITH NO ADVANCING
+     ACCEPT LOC-ADDRESS2
+     DISPLAY 'CITY                  : ' WITH NO ADVANCING
+     ACCEPT LOC-CITY
+     WRITE LOCATION-REC
+        INVALID KEY
+           DISPLAY 'LOCATION CODE ALREADY EXISTS, NOT ADDED'
+        NOT INVALID KEY
+           DISPLAY 'LOCATION ' LOC-CODE ' ADDED'
+     END-WRITE.
+*>
+ CHANGE-PARA.
+     PERFORM GET-KEY-PARA
+     READ LOCATION-FILE
+        INVALID KEY
+           DISPLAY 'LOCATION CODE NOT FOUND'
+        NOT INVALID KEY
+           DISPLAY 'ADDRESS LINE 1 [' LOC-ADDRESS1 '] : ' WITH NO ADVANCING
+           ACCEPT LOC-ADDRESS1
+           DISPLAY 'ADDRESS LINE 2 [' LOC-ADDRESS2 '] : ' WITH NO ADVANCING
+           ACCEPT LOC-ADDRESS2
+           DISPLAY 'CITY           [' LOC-CITY     '] : ' WITH NO ADVANCING
+           ACCEPT LOC-CITY
+           REWRITE LOCATION-REC
+              INVALID KEY
+                 DISPLAY 'UPDATE FAILED, STATUS=' WS-LOC-STAT
+              NOT INVALID KEY
+                 DISPLAY 'LOCATION ' LOC-CODE ' UPDATED'
+           END-REWRITE
+     END-READ.
+*>
+ DELETE-PARA.
+     PERFORM GET-KEY-PARA
+     READ LOCATION-FILE
+        INVALID KEY
+           DISPLAY 'LOCATION CODE NOT FOUND'
+        NOT INVALID KEY
+           DELETE LOCATION-FILE
+              INVALID KEY
+                 DISPLAY 'DELETE FAILED, STATUS=' WS-LOC-STAT
+              NOT INVALID KEY
+                 DISPLAY 'LOCATION ' LOC-CODE ' DELETED'
+           END-DELETE
+     END-READ.
+*>
+ INQUIRE-PARA.
+     PERFORM GET-KEY-PARA
+     READ LOCATION-FILE
+        INVALID KEY
+           DISPLAY 'LOCATION CODE NOT FOUND'
+        NOT INVALID KEY
+           DISPLAY 'CODE   : ' LOC-CODE
+           DISPLAY 'ADDR 1 : ' LOC-ADDRESS1
+           DISPLAY 'ADDR 2 : ' LOC-ADDRESS2
+           DISPLAY 'CITY   : ' LOC-CITY
+     END-READ.
+*>
+ CITY-LOOKUP-PARA.
+     DISPLAY 'CITY TO SEARCH        : ' WITH NO ADVANCING
+     ACCEPT WS-CITY-SEARCH
+     MOVE WS-CITY-SEARCH TO LOC-CITY
+     MOVE 'Y' TO WS-CITY-MORE-FLAG
+     START LOCATION-FILE KEY IS EQUAL TO LOC-CITY
+        INVALID KEY
+           DISPLAY 'NO LOCATIONS FOUND FOR THAT CITY'
+           MOVE 'N' TO WS-CITY-MORE-FLAG
+     END-START
+     PERFORM UNTIL NO-MORE-CITY-MATCHES
+        READ LOCATION-FILE NEXT RECORD
+           AT END
+              MOVE 'N' TO WS-CITY-MORE-FLAG
+           NOT AT END
+              IF LOC-CITY = WS-CITY-SEARCH
+                 DISPLAY LOC-CODE '  ' LOC-ADDRESS1 '  ' LOC-CITY
+              ELSE
+                 MOVE 'N' TO WS-CITY-MORE-FLAG
+              END-IF
+        END-READ
+     END-PERFORM.
+*>
+ GET-KEY-PARA.
+     DISPLAY 'LOCATION CODE         : ' WITH NO ADVANCING
+     ACCEPT LOC-CODE.
+*>
+ TERM-PARA.
+     CLOSE LOCATION-FILE.
