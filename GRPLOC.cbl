@@ -0,0 +1,200 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. GRPLOC.
+*> Group x Location headcount matrix summary report - one row per
+*> distinct EMP-GROUP found on EMPLOYEE-FILE, one column per LOC-CODE
+*> on LOCATION-FILE, with row/column/grand totals.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE.DAT'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE  IS DYNAMIC
+     RECORD KEY IS EMP-CODE
+     FILE STATUS  IS WS-EMP-STAT.
+     SELECT LOCATION-FILE ASSIGN TO 'LOC.DAT'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE  IS DYNAMIC
+     RECORD KEY IS LOC-CODE
+     ALTERNATE RECORD KEY IS LOC-CITY WITH DUPLICATES
+     FILE STATUS  IS WS-LOC-STAT.
+     SELECT REPORT-FILE ASSIGN TO 'GRPLOC.REP'
+     FILE STATUS  IS WS-REP-STAT.
+*>
+ DATA DIVISION.
+ FILE SECTION.
+     COPY "emp02.cpy" REPLACING EMPLOYEE-REC BY EMPLOYEE-RECORD.
+     COPY LOC02.
+ FD REPORT-FILE.
+ 01 REPORT-RECORD PIC X(323).
+*>
+ WORKING-STORAGE SECTION.
+ 01  HEADING-LINE1.
+     03  FILLER      PIC X(45) VALUE SPACES.
+     03  FILLER      PIC X(42) VALUE 'GROUP X LOCATION HEADCOUNT MATRIX'.
+     03  FILLER      PIC X(236) VALUE SPACES.
+*> Columns are locations (up to 50, from LOCATION-FILE per req 009);
+*> rows are groups (up to 10, discovered on the fly from EMPLOYEE-FILE
+*> the way GRP-IDX already does below) - swapped from this report's
+*> first cut, which had it backwards.
+ 01  COLUMN-HEADING-LINE.
+     03  FILLER          PIC X(15) VALUE 'GROUP'.
+     03  CH-LOC-CELL     OCCURS 50 TIMES PIC X(06).
+     03  FILLER          PIC X(08) VALUE 'ROW TOT '.
+ 01  MATRIX-DETAIL-LINE.
+     03  MD-GRP-NAME     PIC X(10).
+     03  FILLER          PIC X(05) VALUE SPACES.
+     03  MD-CELL         OCCURS 50 TIMES PIC ZZZZ9B.
+     03  MD-ROW-TOTAL    PIC ZZZZ9.
+ 01  MATRIX-TOTAL-LINE.
+     03  FILLER          PIC X(15) VALUE 'COL TOT'.
+     03  MT-CELL         OCCURS 50 TIMES PIC ZZZZ9B.
+     03  MT-GRAND-TOTAL  PIC ZZZZ9.
+ 01  WS-LOC-TABLE.
+     03  WS-LOC-ENTRY    OCCURS 50 TIMES INDEXED BY LOC-IDX.
+         05  WS-LOC-CODE-T   PIC A(03).
+         05  WS-LOC-TOTAL-T  PIC 9(05) VALUE ZERO.
+ 01  WS-LOC-COUNT        PIC 9(03)   VALUE ZERO.
+ 01  WS-GRP-TABLE.
+     03  WS-GRP-ENTRY    OCCURS 10 TIMES INDEXED BY GRP-IDX.
+         05  WS-GRP-NAME-T   PIC X(10).
+         05  WS-GRP-TOTAL-T  PIC 9(05) VALUE ZERO.
+ 01  WS-GRP-COUNT        PIC 9(03)   VALUE ZERO.
+*> rows are groups (WS-GRP-TABLE), columns are locations (WS-LOC-TABLE)
+*> - WS-MATRIX-CELL is indexed (GRP-IDX, LOC-IDX).
+ 01  WS-MATRIX.
+     03  WS-MATRIX-ROW   OCCURS 10 TIMES.
+         05  WS-MATRIX-CELL  PIC 9(05) VALUE ZERO OCCURS 50 TIMES.
+ 01  WS-FOUND-IDX        PIC 9(03)   VALUE ZERO.
+ 01  WS-GRAND-TOTAL      PIC 9(05)   VALUE ZERO.
+ 01  WS-EMP-STAT         PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-LOC-STAT         PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-REP-STAT         PIC X(02).
+     88  OPEN-SUCCESS                 VALUE '00'.
+ 01  WS-SCAN-FLAG        PIC X(01)   VALUE 'N'.
+     88  END-OF-SCAN                  VALUE 'Y'.
+*>
+ PROCEDURE DIVISION.
+ MAIN-PARA.
+     PERFORM INIT-PARA
+     PERFORM LOAD-LOC-TABLE-PARA
+     PERFORM SCAN-EMP-PARA
+     PERFORM PRINT-MATRIX-PARA
+     PERFORM TERM-PARA
+     STOP RUN.
+*>
+ INIT-PARA.
+     OPEN INPUT LOCATION-FILE
+     IF NOT OPEN-SUCCESS IN WS-LOC-STAT
+        DISPLAY 'GRPLOC ABEND: UNABLE TO OPEN LOC.DAT, STATUS=' WS-LOC-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN INPUT EMPLOYEE-FILE
+     IF NOT OPEN-SUCCESS IN WS-EMP-STAT
+        DISPLAY 'GRPLOC ABEND: UNABLE TO OPEN EMPFILE.DAT, STATUS=' WS-EMP-STAT
+        PERFORM ABEND-PARA
+     END-IF
+     OPEN OUTPUT REPORT-FILE
+     IF NOT OPEN-SUCCESS IN WS-REP-STAT
+        DISPLAY 'GRPLOC ABEND: UNABLE TO OPEN GRPLOC.REP, STATUS=' WS-REP-STAT
+        PERFORM ABEND-PARA
+     END-IF.
+*>
+ ABEND-PARA.
+     MOVE 16 TO RETURN-CODE
+     STOP RUN.
+*> LOAD-LOC-TABLE-PARA builds the matrix row list from LOCATION-FILE so
+*> every location prints a row even if it currently has no employees.
+ LOAD-LOC-TABLE-PARA.
+     MOVE 'N' TO WS-SCAN-FLAG
+     PERFORM UNTIL END-OF-SCAN
+        READ LOCATION-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-SCAN-FLAG
+           NOT AT END
+              IF WS-LOC-COUNT < 50
+                 ADD 1 TO WS-LOC-COUNT
+                 MOVE LOC-CODE TO WS-LOC-CODE-T(WS-LOC-COUNT)
+              ELSE
+                 DISPLAY 'GRPLOC: MORE THAN 50 LOCATIONS, DROPPING '
+                    LOC-CODE
+              END-IF
+        END-READ
+     END-PERFORM.
+*> SCAN-EMP-PARA walks the employee master once, resolving each record's
+*> column (location, already known) and row (group, discovered on the
+*> fly - the group list is not a master file anywhere in this system).
+ SCAN-EMP-PARA.
+     MOVE 'N' TO WS-SCAN-FLAG
+     PERFORM UNTIL END-OF-SCAN
+        READ EMPLOYEE-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-SCAN-FLAG
+           NOT AT END
+              PERFORM FIND-LOC-IDX-PARA
+              PERFORM FIND-OR-ADD-GRP-IDX-PARA
+              IF WS-FOUND-IDX > 0 AND GRP-IDX > 0
+                 ADD 1 TO WS-MATRIX-CELL(GRP-IDX, WS-FOUND-IDX)
+                 ADD 1 TO WS-LOC-TOTAL-T(WS-FOUND-IDX)
+                 ADD 1 TO WS-GRP-TOTAL-T(GRP-IDX)
+                 ADD 1 TO WS-GRAND-TOTAL
+              END-IF
+        END-READ
+     END-PERFORM.
+*> orphan EMP-LOC values (no matching LOC-CODE) are already reported by
+*> MODEMP's exception report, so unmatched employees are simply left
+*> out of this matrix rather than duplicating that check here.
+ FIND-LOC-IDX-PARA.
+     MOVE ZERO TO WS-FOUND-IDX
+     PERFORM VARYING LOC-IDX FROM 1 BY 1 UNTIL LOC-IDX > WS-LOC-COUNT
+        IF WS-LOC-CODE-T(LOC-IDX) = EMP-LOC
+           MOVE LOC-IDX TO WS-FOUND-IDX
+           SET LOC-IDX TO WS-LOC-COUNT
+        END-IF
+     END-PERFORM.
+ FIND-OR-ADD-GRP-IDX-PARA.
+     PERFORM VARYING GRP-IDX FROM 1 BY 1
+                       UNTIL GRP-IDX > WS-GRP-COUNT
+                          OR WS-GRP-NAME-T(GRP-IDX) = EMP-GROUP
+        CONTINUE
+     END-PERFORM
+     IF GRP-IDX > WS-GRP-COUNT
+        PERFORM ADD-GRP-PARA
+     END-IF.
+ ADD-GRP-PARA.
+     IF WS-GRP-COUNT < 10
+        ADD 1 TO WS-GRP-COUNT
+        MOVE EMP-GROUP TO WS-GRP-NAME-T(WS-GRP-COUNT)
+        SET GRP-IDX TO WS-GRP-COUNT
+     ELSE
+        DISPLAY 'GRPLOC: MORE THAN 10 DISTINCT GROUPS, DROPPING ' EMP-GROUP
+        SET GRP-IDX TO ZERO
+     END-IF.
+*>
+ PRINT-MATRIX-PARA.
+     WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER PAGE
+     MOVE SPACES TO REPORT-RECORD
+     WRITE REPORT-RECORD
+     PERFORM VARYING LOC-IDX FROM 1 BY 1 UNTIL LOC-IDX > WS-LOC-COUNT
+        MOVE WS-LOC-CODE-T(LOC-IDX) TO CH-LOC-CELL(LOC-IDX)
+     END-PERFORM
+     WRITE REPORT-RECORD FROM COLUMN-HEADING-LINE
+     PERFORM VARYING GRP-IDX FROM 1 BY 1 UNTIL GRP-IDX > WS-GRP-COUNT
+        MOVE WS-GRP-NAME-T(GRP-IDX) TO MD-GRP-NAME
+        PERFORM VARYING LOC-IDX FROM 1 BY 1 UNTIL LOC-IDX > WS-LOC-COUNT
+           MOVE WS-MATRIX-CELL(GRP-IDX, LOC-IDX) TO MD-CELL(LOC-IDX)
+        END-PERFORM
+        MOVE WS-GRP-TOTAL-T(GRP-IDX) TO MD-ROW-TOTAL
+        WRITE REPORT-RECORD FROM MATRIX-DETAIL-LINE
+     END-PERFORM
+     PERFORM VARYING LOC-IDX FROM 1 BY 1 UNTIL LOC-IDX > WS-LOC-COUNT
+        MOVE WS-LOC-TOTAL-T(LOC-IDX) TO MT-CELL(LOC-IDX)
+     END-PERFORM
+     MOVE WS-GRAND-TOTAL TO MT-GRAND-TOTAL
+     WRITE REPORT-RECORD FROM MATRIX-TOTAL-LINE.
+*>
+ TERM-PARA.
+     CLOSE LOCATION-FILE.
+     CLOSE EMPLOYEE-FILE.
+     CLOSE REPORT-FILE.
